@@ -0,0 +1,172 @@
+       identification division.
+       program-id. mcatsum.
+      *> version: 1.0.0
+      *> desc: reads the registry and prints a tally of how many
+      *> modules live under each module-path, sorted by count
+      *> descending.
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+       input-output section.
+       file-control.
+           select registry-file assign to "REGISTRY.CSV"
+               organization line sequential
+               file status is mcat-registry-status.
+
+       data division.
+       file section.
+       fd  registry-file.
+       01  registry-line            pic x(600).
+
+       working-storage section.
+
+       77  mcat-line-buffer          pic x(600) value spaces.
+
+       01  mcat-parsed-line.
+           20 mcat-parsed-f1         pic x(64) value spaces.
+           20 mcat-parsed-f2         pic x(64) value spaces.
+           20 mcat-parsed-f3         pic x(64) value spaces.
+           20 mcat-parsed-f4         pic x(64) value spaces.
+           20 mcat-parsed-f5         pic x(210) value spaces.
+
+       01  mcat-tally-table.
+           05 mcat-tally-entry occurs 200 times.
+              10 mcat-tally-path    pic x(64).
+              10 mcat-tally-count   pic 9(4) comp.
+       77  mcat-tally-used           pic 9(4) comp value 0.
+       77  mcat-tally-max            pic 9(4) comp value 200.
+       01  mcat-tally-full-switch    pic x(01) value 'N'.
+           88 mcat-tally-full-warned value 'Y'.
+
+       77  mcat-registry-eof         pic x(01) value 'N'.
+           88 mcat-no-more-registry  value 'Y'.
+       77  mcat-registry-status      pic x(02) value spaces.
+
+       77  mcat-sub                  pic 9(4) comp.
+       77  mcat-found-sub            pic 9(4) comp value 0.
+       77  mcat-hi-sub               pic 9(4) comp.
+       77  mcat-swap-path            pic x(64).
+       77  mcat-swap-count           pic 9(4) comp.
+
+       procedure division.
+
+       0000-mainline.
+           perform 1000-load-registry thru 1000-exit
+           perform 2000-sort-tally thru 2000-exit
+           display 'mcatsum: module counts by module-path'
+           perform 3000-print-tally thru 3000-exit
+           stop run.
+
+       1000-load-registry.
+           open input registry-file
+           if mcat-registry-status = '00'
+               perform 1100-read-registry thru 1100-exit
+               perform 1200-tally-one-line thru 1200-exit
+                   until mcat-no-more-registry
+               close registry-file
+           else
+               display 'mcatsum: REGISTRY.CSV not found or unreadable'
+               display '  - if mcatdrv was last run in XML mode this '
+               display '  report has nothing to summarize.'
+           end-if.
+       1000-exit.
+           exit.
+
+       1100-read-registry.
+           read registry-file
+               at end move 'Y' to mcat-registry-eof
+           end-read.
+       1100-exit.
+           exit.
+
+       1200-tally-one-line.
+           if registry-line(1:1) = '"'
+               move registry-line to mcat-line-buffer
+               perform 5000-parse-line thru 5000-exit
+               perform 1300-find-path thru 1300-exit
+               if mcat-found-sub = 0
+                   if mcat-tally-used < mcat-tally-max
+                       add 1 to mcat-tally-used
+                       move mcat-parsed-f2
+                           to mcat-tally-path(mcat-tally-used)
+                       move 1 to mcat-tally-count(mcat-tally-used)
+                   else
+                       if not mcat-tally-full-warned
+                           display 'mcatsum: more than ' mcat-tally-max
+                               ' distinct module-paths - tally is '
+                               'incomplete'
+                           move 'Y' to mcat-tally-full-switch
+                       end-if
+                   end-if
+               else
+                   add 1 to mcat-tally-count(mcat-found-sub)
+               end-if
+           end-if
+           perform 1100-read-registry thru 1100-exit.
+       1200-exit.
+           exit.
+
+       1300-find-path.
+           move 0 to mcat-found-sub
+           perform 1310-compare-one-path
+               varying mcat-sub from 1 by 1
+               until mcat-sub > mcat-tally-used
+               or mcat-found-sub not = 0.
+       1300-exit.
+           exit.
+
+       1310-compare-one-path.
+           if mcat-parsed-f2 = mcat-tally-path(mcat-sub)
+               move mcat-sub to mcat-found-sub
+           end-if.
+
+       2000-sort-tally.
+           perform 2100-bubble-pass
+               varying mcat-hi-sub from mcat-tally-used by -1
+               until mcat-hi-sub < 2.
+       2000-exit.
+           exit.
+
+       2100-bubble-pass.
+           perform 2110-compare-adjacent
+               varying mcat-sub from 1 by 1
+               until mcat-sub >= mcat-hi-sub.
+
+       2110-compare-adjacent.
+           if mcat-tally-count(mcat-sub) <
+                   mcat-tally-count(mcat-sub + 1)
+               move mcat-tally-path(mcat-sub)    to mcat-swap-path
+               move mcat-tally-count(mcat-sub)   to mcat-swap-count
+               move mcat-tally-path(mcat-sub + 1)
+                   to mcat-tally-path(mcat-sub)
+               move mcat-tally-count(mcat-sub + 1)
+                   to mcat-tally-count(mcat-sub)
+               move mcat-swap-path  to mcat-tally-path(mcat-sub + 1)
+               move mcat-swap-count to mcat-tally-count(mcat-sub + 1)
+           end-if.
+
+       3000-print-tally.
+           perform 3100-print-one-tally
+               varying mcat-sub from 1 by 1
+               until mcat-sub > mcat-tally-used.
+       3000-exit.
+           exit.
+
+       3100-print-one-tally.
+           display '  ' mcat-tally-count(mcat-sub) '  '
+               function trim(mcat-tally-path(mcat-sub)).
+
+       5000-parse-line.
+           move spaces to mcat-parsed-f1 mcat-parsed-f2 mcat-parsed-f3
+               mcat-parsed-f4 mcat-parsed-f5
+           unstring mcat-line-buffer delimited by '","'
+               into mcat-parsed-f1 mcat-parsed-f2 mcat-parsed-f3
+                   mcat-parsed-f4 mcat-parsed-f5
+           end-unstring
+           if mcat-parsed-f1(1:1) = '"'
+               move mcat-parsed-f1(2:63) to mcat-parsed-f1
+           end-if
+           move function trim(mcat-parsed-f2) to mcat-parsed-f2.
+       5000-exit.
+           exit.
