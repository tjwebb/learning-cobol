@@ -1,15 +1,23 @@
        identification division.
        program-id. displayjson1.
+      *> desc: displays a json-style manifest block for this module.
        environment division.
        configuration section.
        repository.
            function all intrinsic.
+
+       data division.
+       working-storage section.
+           copy mcatlay.
+
        procedure division.
+       move module-id to mcat-module-id.
+       move module-path to mcat-module-path.
+       move module-source to mcat-module-source.
 
        display '{'
-           'name: "' module-id '", '
-           'path: "' module-path '", '
-           'sourceFile: "' module-source '" '
+           'name: "' function trim(mcat-module-id) '", '
+           'path: "' function trim(mcat-module-path) '", '
+           'sourceFile: "' function trim(mcat-module-source) '" '
        '}'
        .
-
