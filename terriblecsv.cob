@@ -1,29 +1,281 @@
        identification division.
        program-id. terriblecsv.
+      *> version: 1.0.0
+      *> desc: writes this module's own catalog row to catalog.csv,
+      *> using the shared module-metadata layout from mcatlay.
        environment division.
        configuration section.
        repository.
            function all intrinsic.
+       input-output section.
+       file-control.
+           select catalog-file assign to "CATALOG.CSV"
+               organization line sequential.
+           select desc-source-file assign to dynamic desc-source-name
+               organization line sequential
+               file status is mcat-desc-status.
+           select mcat-audit-file assign to "AUDITLOG.DAT"
+               organization line sequential
+               file status is mcat-audit-status.
 
        data division.
+       file section.
+       fd  catalog-file.
+       01  catalog-record         pic x(600).
+
+       fd  desc-source-file.
+       01  desc-source-line       pic x(200).
+
+       fd  mcat-audit-file.
+       01  mcat-audit-record      pic x(132).
+
        working-storage section.
 
        01 package-json-header.
            20 name          pic x(32) value 'name'.
            20 filler        pic x value ','.
-           20 version       pic x(8) value 'version'.
+           20 path          pic x(64) value 'path'.
            20 filler        pic x value ','.
-           20 description   value 'description'.
-
-       01 package-json-record.
-           20 name          pic x(32).
+           20 source-file   pic x(64) value 'sourceFile'.
            20 filler        pic x value ','.
-           20 version       pic x(8).
+           20 version       pic x(8) value 'version'.
            20 filler        pic x value ','.
-           20 description   value 'return a simple record'.
+           20 description   pic x(11) value 'description'.
+
+       copy mcatlay.
+
+       01 module-version           pic x(8) value '1.0.0'.
+
+       01 csv-header-line         pic x(600) value spaces.
+       01 csv-record-line         pic x(600) value spaces.
+
+       01 escape-work-area.
+           20 raw-description      pic x(200) value spaces.
+           20 escaped-description  pic x(400) value spaces.
+
+       77 raw-len                  pic 9(4) comp.
+       77 char-sub                 pic 9(4) comp.
+       77 out-sub                  pic 9(4) comp.
+       77 one-char                 pic x.
+
+       77 desc-source-name         pic x(80) value spaces.
+       77 desc-continuation        pic x(198) value spaces.
+       77 mcat-desc-status         pic x(02) value spaces.
+       77 desc-found-switch        pic x(01) value 'N'.
+          88 desc-found            value 'Y'.
+       77 desc-eof-switch          pic x(01) value 'N'.
+          88 desc-no-more          value 'Y'.
+       77 version-found-switch     pic x(01) value 'N'.
+          88 version-found         value 'Y'.
+       77 version-eof-switch       pic x(01) value 'N'.
+          88 version-no-more       value 'Y'.
+
+       77 mcat-job-name             pic x(08) value 'TERRCSV'.
+       77 mcat-run-date             pic x(08) value spaces.
+       01 csv-ctl-header-line      pic x(200) value spaces.
+       01 csv-ctl-trailer-line     pic x(200) value spaces.
+
+       77 mcat-run-timestamp        pic x(21) value spaces.
+       77 mcat-operator-id          pic x(10) value spaces.
+       77 mcat-audit-line           pic x(132) value spaces.
+       77 mcat-audit-status         pic x(02)  value spaces.
 
        procedure division.
-       move module-id to name in package-json-record.
-       display package-json-header.
-       display package-json-record.
 
+       0000-mainline.
+           move module-id to mcat-module-id.
+           move module-path to mcat-module-path.
+           move module-source to mcat-module-source.
+           perform 1600-extract-version thru 1600-exit.
+           move module-version to mcat-version.
+           perform 1500-extract-description thru 1500-exit.
+           perform 1000-build-header-line thru 1000-exit.
+           perform 2000-build-record-line thru 2000-exit.
+           move function current-date(1:8) to mcat-run-date.
+           string
+               'HDR,' mcat-run-date ','
+               function trim(mcat-job-name)
+               delimited by size
+               into csv-ctl-header-line
+           end-string.
+           string
+               'TRL,1'
+               delimited by size
+               into csv-ctl-trailer-line
+           end-string.
+           open output catalog-file.
+           write catalog-record from csv-ctl-header-line.
+           write catalog-record from csv-header-line.
+           write catalog-record from csv-record-line.
+           write catalog-record from csv-ctl-trailer-line.
+           close catalog-file.
+           display csv-header-line.
+           display csv-record-line.
+           perform 9000-write-audit-entry thru 9000-exit.
+           stop run.
+
+       1000-build-header-line.
+           string
+               '"' function trim(name in package-json-header) '",'
+               '"' function trim(path in package-json-header) '",'
+               '"' function trim(source-file in
+                   package-json-header) '",'
+               '"' function trim(version in package-json-header) '",'
+               '"' function trim(description in package-json-header) '"'
+               delimited by size
+               into csv-header-line
+           end-string.
+       1000-exit.
+           exit.
+
+       2000-build-record-line.
+           move mcat-description to raw-description
+           perform 2100-escape-description thru 2100-exit
+           string
+               '"' function trim(mcat-module-id) '",'
+               '"' function trim(mcat-module-path) '",'
+               '"' function trim(mcat-module-source) '",'
+               '"' function trim(mcat-version) '",'
+               '"' function trim(escaped-description) '"'
+               delimited by size
+               into csv-record-line
+           end-string.
+       2000-exit.
+           exit.
+
+       2100-escape-description.
+           move spaces to escaped-description
+           move function trim(raw-description) to raw-description
+           move function length(function trim(raw-description))
+               to raw-len
+           move 0 to out-sub
+           perform 2150-escape-one-char
+               varying char-sub from 1 by 1
+               until char-sub > raw-len.
+       2100-exit.
+           exit.
+
+       2150-escape-one-char.
+           move raw-description(char-sub:1) to one-char
+           add 1 to out-sub
+           move one-char to escaped-description(out-sub:1)
+           if one-char = '"'
+               add 1 to out-sub
+               move one-char to escaped-description(out-sub:1)
+           end-if.
+
+       1500-extract-description.
+           move mcat-module-source to desc-source-name
+           move spaces to mcat-description
+           move 'N' to desc-found-switch
+           move 'N' to desc-eof-switch
+           open input desc-source-file
+           if mcat-desc-status = '00'
+               perform 1510-read-desc-line thru 1510-exit
+               perform 1520-scan-one-line thru 1520-exit
+                   until desc-no-more
+               close desc-source-file
+           end-if
+           if not desc-found
+               move 'no description available' to mcat-description
+           end-if.
+       1500-exit.
+           exit.
+
+       1510-read-desc-line.
+           read desc-source-file
+               at end move 'Y' to desc-eof-switch
+           end-read.
+       1510-exit.
+           exit.
+
+       1520-scan-one-line.
+           if not desc-found
+               perform 1530-check-desc-marker thru 1530-exit
+           else
+               perform 1540-check-continuation thru 1540-exit
+           end-if
+           perform 1510-read-desc-line thru 1510-exit.
+       1520-exit.
+           exit.
+
+       1530-check-desc-marker.
+           move function trim(desc-source-line) to desc-continuation
+           if desc-continuation(1:8) = '*> desc:'
+               move 'Y' to desc-found-switch
+               move function trim(desc-continuation(9:190))
+                   to mcat-description
+           end-if.
+       1530-exit.
+           exit.
+
+       1540-check-continuation.
+           move function trim(desc-source-line) to desc-continuation
+           if desc-continuation(1:2) = '*>'
+               string function trim(mcat-description) ' '
+                   function trim(desc-continuation(3:196))
+                   delimited by size
+                   into mcat-description
+           else
+               move 'Y' to desc-eof-switch
+           end-if.
+       1540-exit.
+           exit.
+
+       1600-extract-version.
+           move mcat-module-source to desc-source-name
+           move 'N' to version-found-switch
+           move 'N' to version-eof-switch
+           open input desc-source-file
+           if mcat-desc-status = '00'
+               perform 1610-read-version-line thru 1610-exit
+               perform 1620-check-version-marker thru 1620-exit
+                   until version-no-more
+               close desc-source-file
+           end-if.
+       1600-exit.
+           exit.
+
+       1610-read-version-line.
+           read desc-source-file
+               at end move 'Y' to version-eof-switch
+           end-read.
+       1610-exit.
+           exit.
+
+       1620-check-version-marker.
+           move function trim(desc-source-line) to desc-continuation
+           if desc-continuation(1:11) = '*> version:'
+               move 'Y' to version-found-switch
+               move function trim(desc-continuation(12:187))
+                   to module-version
+               move 'Y' to version-eof-switch
+           else
+               perform 1610-read-version-line thru 1610-exit
+           end-if.
+       1620-exit.
+           exit.
+
+       9000-write-audit-entry.
+           move function current-date to mcat-run-timestamp
+           display "USER" upon environment-name
+           accept mcat-operator-id from environment-value
+           if mcat-operator-id = spaces
+               move 'BATCH' to mcat-operator-id
+           end-if
+           move spaces to mcat-audit-line
+           string
+               function trim(mcat-run-timestamp) ' '
+               function trim(mcat-operator-id) ' modules=1'
+               ' file=CATALOG.CSV'
+               delimited by size
+               into mcat-audit-line
+           end-string
+           open extend mcat-audit-file
+           if mcat-audit-status not = '00'
+               open output mcat-audit-file
+           end-if
+           write mcat-audit-record from mcat-audit-line
+           close mcat-audit-file.
+       9000-exit.
+           exit.
