@@ -0,0 +1,9 @@
+      *> mcatlay - shared module-metadata record layout.
+      *> included by every program that catalogs or reports on the
+      *> module library, so the field shapes never drift apart.
+       01  mcat-module-record.
+           20 mcat-module-id        pic x(32).
+           20 mcat-module-path      pic x(64).
+           20 mcat-module-source    pic x(64).
+           20 mcat-version          pic x(08).
+           20 mcat-description      pic x(200).
