@@ -0,0 +1,277 @@
+       identification division.
+       program-id. mcatdif.
+      *> version: 1.0.0
+      *> desc: compares today's registry.csv against the prior
+      *> generation (registryp.csv) and lists modules added, removed,
+      *> or changed since the last catalog run.
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+       input-output section.
+       file-control.
+           select current-file assign to "REGISTRY.CSV"
+               organization line sequential
+               file status is mcat-current-status.
+           select prior-file assign to "REGISTRYP.CSV"
+               organization line sequential
+               file status is mcat-prior-status.
+
+       data division.
+       file section.
+       fd  current-file.
+       01  current-line           pic x(600).
+
+       fd  prior-file.
+       01  prior-line             pic x(600).
+
+       working-storage section.
+
+       77  mcat-max-entries          pic 9(4) comp value 200.
+
+       01  mcat-current-table.
+           05 mcat-cur-entry occurs 200 times.
+              10 mcat-cur-id       pic x(32).
+              10 mcat-cur-path     pic x(64).
+              10 mcat-cur-source   pic x(64).
+              10 mcat-cur-version  pic x(8).
+              10 mcat-cur-desc     pic x(200).
+       77  mcat-cur-count            pic 9(4) comp value 0.
+       01  mcat-cur-full-switch      pic x(01) value 'N'.
+           88 mcat-cur-full-warned  value 'Y'.
+
+       01  mcat-prior-table.
+           05 mcat-pri-entry occurs 200 times.
+              10 mcat-pri-id       pic x(32).
+              10 mcat-pri-path     pic x(64).
+              10 mcat-pri-source   pic x(64).
+              10 mcat-pri-version  pic x(8).
+              10 mcat-pri-desc     pic x(200).
+       77  mcat-pri-count            pic 9(4) comp value 0.
+       01  mcat-pri-full-switch      pic x(01) value 'N'.
+           88 mcat-pri-full-warned  value 'Y'.
+
+       77  mcat-line-buffer          pic x(600) value spaces.
+
+       01  mcat-parsed-line.
+           20 mcat-parsed-f1         pic x(64) value spaces.
+           20 mcat-parsed-f2         pic x(64) value spaces.
+           20 mcat-parsed-f3         pic x(64) value spaces.
+           20 mcat-parsed-f4         pic x(64) value spaces.
+           20 mcat-parsed-f5         pic x(210) value spaces.
+
+       77  mcat-current-eof          pic x(01) value 'N'.
+           88 mcat-no-more-current   value 'Y'.
+       77  mcat-prior-eof            pic x(01) value 'N'.
+           88 mcat-no-more-prior     value 'Y'.
+
+       77  mcat-sub                  pic 9(4) comp.
+       77  mcat-char-sub-unused       pic 9(4) comp.
+       77  mcat-f5-len                pic 9(4) comp.
+       77  mcat-found-sub             pic 9(4) comp value 0.
+       77  mcat-current-status        pic x(02) value spaces.
+       77  mcat-prior-status          pic x(02) value spaces.
+
+       procedure division.
+
+       0000-mainline.
+           perform 1000-load-current thru 1000-exit
+           perform 1500-load-prior thru 1500-exit
+           display 'mcatdif: module changes since prior run'
+           perform 2000-report-added thru 2000-exit
+           perform 3000-report-removed thru 3000-exit
+           perform 4000-report-changed thru 4000-exit
+           stop run.
+
+       1000-load-current.
+           open input current-file
+           if mcat-current-status = '00'
+               perform 1100-read-current thru 1100-exit
+               perform 1200-store-current thru 1200-exit
+                   until mcat-no-more-current
+               close current-file
+           else
+               move 'Y' to mcat-current-eof
+               display 'mcatdif: REGISTRY.CSV not found or unreadable'
+               display '  - if mcatdrv was last run in XML mode this '
+               display '  report has nothing current to compare.'
+           end-if.
+       1000-exit.
+           exit.
+
+       1100-read-current.
+           read current-file
+               at end move 'Y' to mcat-current-eof
+           end-read.
+       1100-exit.
+           exit.
+
+       1200-store-current.
+           if current-line(1:1) = '"'
+               move current-line to mcat-line-buffer
+               perform 5000-parse-line thru 5000-exit
+               if mcat-cur-count < mcat-max-entries
+                   add 1 to mcat-cur-count
+                   move mcat-parsed-f1 to mcat-cur-id(mcat-cur-count)
+                   move mcat-parsed-f2 to mcat-cur-path(mcat-cur-count)
+                   move mcat-parsed-f3
+                       to mcat-cur-source(mcat-cur-count)
+                   move mcat-parsed-f4
+                       to mcat-cur-version(mcat-cur-count)
+                   move mcat-parsed-f5 to mcat-cur-desc(mcat-cur-count)
+               else
+                   if not mcat-cur-full-warned
+                       display 'mcatdif: current-file has more than '
+                           mcat-max-entries
+                           ' modules - comparison is incomplete'
+                       move 'Y' to mcat-cur-full-switch
+                   end-if
+               end-if
+           end-if
+           perform 1100-read-current thru 1100-exit.
+       1200-exit.
+           exit.
+
+       1500-load-prior.
+           open input prior-file
+           if mcat-prior-status = '00'
+               perform 1600-read-prior thru 1600-exit
+               perform 1700-store-prior thru 1700-exit
+                   until mcat-no-more-prior
+               close prior-file
+           else
+               move 'Y' to mcat-prior-eof
+               display 'mcatdif: no prior registry generation yet - '
+               display '  nothing to compare against on this run.'
+           end-if.
+       1500-exit.
+           exit.
+
+       1600-read-prior.
+           read prior-file
+               at end move 'Y' to mcat-prior-eof
+           end-read.
+       1600-exit.
+           exit.
+
+       1700-store-prior.
+           if prior-line(1:1) = '"'
+               move prior-line to mcat-line-buffer
+               perform 5000-parse-line thru 5000-exit
+               if mcat-pri-count < mcat-max-entries
+                   add 1 to mcat-pri-count
+                   move mcat-parsed-f1 to mcat-pri-id(mcat-pri-count)
+                   move mcat-parsed-f2 to mcat-pri-path(mcat-pri-count)
+                   move mcat-parsed-f3
+                       to mcat-pri-source(mcat-pri-count)
+                   move mcat-parsed-f4
+                       to mcat-pri-version(mcat-pri-count)
+                   move mcat-parsed-f5 to mcat-pri-desc(mcat-pri-count)
+               else
+                   if not mcat-pri-full-warned
+                       display 'mcatdif: prior-file has more than '
+                           mcat-max-entries
+                           ' modules - comparison is incomplete'
+                       move 'Y' to mcat-pri-full-switch
+                   end-if
+               end-if
+           end-if
+           perform 1600-read-prior thru 1600-exit.
+       1700-exit.
+           exit.
+
+       2000-report-added.
+           perform 2100-check-one-current
+               varying mcat-sub from 1 by 1
+               until mcat-sub > mcat-cur-count.
+       2000-exit.
+           exit.
+
+       2100-check-one-current.
+           perform 6000-find-in-prior thru 6000-exit
+           if mcat-found-sub = 0
+               display '  added:   '
+                   function trim(mcat-cur-id(mcat-sub))
+           end-if.
+
+       3000-report-removed.
+           perform 3100-check-one-prior
+               varying mcat-sub from 1 by 1
+               until mcat-sub > mcat-pri-count.
+       3000-exit.
+           exit.
+
+       3100-check-one-prior.
+           perform 6100-find-in-current thru 6100-exit
+           if mcat-found-sub = 0
+               display '  removed: '
+                   function trim(mcat-pri-id(mcat-sub))
+           end-if.
+
+       4000-report-changed.
+           perform 4100-check-one-changed
+               varying mcat-sub from 1 by 1
+               until mcat-sub > mcat-cur-count.
+       4000-exit.
+           exit.
+
+       4100-check-one-changed.
+           perform 6000-find-in-prior thru 6000-exit
+           if mcat-found-sub not = 0
+               if mcat-cur-version(mcat-sub) not =
+                       mcat-pri-version(mcat-found-sub)
+               or mcat-cur-path(mcat-sub) not =
+                       mcat-pri-path(mcat-found-sub)
+                   display '  changed: '
+                       function trim(mcat-cur-id(mcat-sub))
+               end-if
+           end-if.
+
+       5000-parse-line.
+           move spaces to mcat-parsed-f1 mcat-parsed-f2 mcat-parsed-f3
+               mcat-parsed-f4 mcat-parsed-f5
+           unstring mcat-line-buffer delimited by '","'
+               into mcat-parsed-f1 mcat-parsed-f2 mcat-parsed-f3
+                   mcat-parsed-f4 mcat-parsed-f5
+           end-unstring
+           if mcat-parsed-f1(1:1) = '"'
+               move mcat-parsed-f1(2:63) to mcat-parsed-f1
+           end-if
+           move function trim(mcat-parsed-f5) to mcat-parsed-f5
+           move function length(function trim(mcat-parsed-f5))
+               to mcat-f5-len
+           if mcat-f5-len > 0
+               if mcat-parsed-f5(mcat-f5-len:1) = '"'
+                   move space to mcat-parsed-f5(mcat-f5-len:1)
+               end-if
+           end-if.
+       5000-exit.
+           exit.
+
+       6000-find-in-prior.
+           move 0 to mcat-found-sub
+           perform 6010-compare-one-prior
+               varying mcat-char-sub-unused from 1 by 1
+               until mcat-char-sub-unused > mcat-pri-count
+               or mcat-found-sub not = 0.
+       6000-exit.
+           exit.
+
+       6010-compare-one-prior.
+           if mcat-cur-id(mcat-sub) = mcat-pri-id(mcat-char-sub-unused)
+               move mcat-char-sub-unused to mcat-found-sub
+           end-if.
+
+       6100-find-in-current.
+           move 0 to mcat-found-sub
+           perform 6110-compare-one-current
+               varying mcat-char-sub-unused from 1 by 1
+               until mcat-char-sub-unused > mcat-cur-count
+               or mcat-found-sub not = 0.
+       6100-exit.
+           exit.
+
+       6110-compare-one-current.
+           if mcat-pri-id(mcat-sub) = mcat-cur-id(mcat-char-sub-unused)
+               move mcat-char-sub-unused to mcat-found-sub
+           end-if.
