@@ -0,0 +1,78 @@
+       identification division.
+       program-id. mcatlkp.
+      *> version: 1.0.0
+      *> desc: interactive lookup - operator enters a module-id and
+      *> this program displays that module's registry row (name,
+      *> version, description) from the indexed registry.
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+       input-output section.
+       file-control.
+           select mcat-index-file assign to "MCATIDX.DAT"
+               organization indexed
+               access mode random
+               record key mcatk-module-id
+               file status is mcat-lkp-status.
+
+       data division.
+       file section.
+       fd  mcat-index-file.
+           copy mcatlay replacing
+               ==mcat-module-record== by ==mcatk-record==
+               ==mcat-module-id==     by ==mcatk-module-id==
+               ==mcat-module-path==   by ==mcatk-module-path==
+               ==mcat-module-source== by ==mcatk-module-source==
+               ==mcat-version==       by ==mcatk-version==
+               ==mcat-description==   by ==mcatk-description==.
+
+       working-storage section.
+
+       77  mcat-lkp-status           pic x(02) value spaces.
+       77  mcat-lookup-id            pic x(32) value spaces.
+       77  mcat-done-switch          pic x(01) value 'N'.
+           88 mcat-done               value 'Y'.
+
+       procedure division.
+
+       0000-mainline.
+           open input mcat-index-file
+           if mcat-lkp-status = '00'
+               perform 1000-prompt-one-module thru 1000-exit
+                   until mcat-done
+               close mcat-index-file
+           else
+               display 'mcatlkp: MCATIDX.DAT not found or unreadable'
+               display '  - run mcatdrv first to build the index.'
+           end-if
+           stop run.
+
+       1000-prompt-one-module.
+           display 'mcatlkp: enter module-id (blank to quit): '
+               with no advancing
+           accept mcat-lookup-id
+           if mcat-lookup-id = spaces
+               move 'Y' to mcat-done-switch
+           else
+               perform 2000-find-and-display thru 2000-exit
+           end-if.
+       1000-exit.
+           exit.
+
+       2000-find-and-display.
+           move mcat-lookup-id to mcatk-module-id
+           read mcat-index-file
+               invalid key
+                   display 'mcatlkp: no such module: '
+                       function trim(mcat-lookup-id)
+               not invalid key
+                   display 'name:        '
+                       function trim(mcatk-module-id)
+                   display 'version:     '
+                       function trim(mcatk-version)
+                   display 'description: '
+                       function trim(mcatk-description)
+           end-read.
+       2000-exit.
+           exit.
