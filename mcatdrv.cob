@@ -0,0 +1,745 @@
+       identification division.
+       program-id. mcatdrv.
+      *> version: 1.0.0
+      *> desc: batch driver that catalogs every module in modlist.dat
+      *> into one combined registry file.
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+       input-output section.
+       file-control.
+           select modlist-file assign to "MODLIST.DAT"
+               organization line sequential.
+           select registry-file assign to dynamic
+                   mcat-registry-filename
+               organization line sequential
+               file status is mcat-reg-status.
+           select mcat-archive-file assign to dynamic
+                   mcat-prior-filename
+               organization line sequential.
+           select mcat-index-file assign to "MCATIDX.DAT"
+               organization indexed
+               access mode random
+               record key mcatk-module-id.
+           select mcat-checkpoint-file assign to "MCATCKPT.DAT"
+               organization line sequential
+               file status is mcat-ckpt-status.
+           select mcat-audit-file assign to "AUDITLOG.DAT"
+               organization line sequential
+               file status is mcat-audit-status.
+           select desc-source-file assign to dynamic desc-source-name
+               organization line sequential
+               file status is mcat-desc-status.
+
+       data division.
+       file section.
+       fd  modlist-file.
+           copy mcatlay.
+
+       fd  registry-file.
+       01  registry-record         pic x(1500).
+
+       fd  mcat-archive-file.
+       01  mcat-archive-record      pic x(1500).
+
+       fd  mcat-checkpoint-file.
+       01  mcat-checkpoint-record.
+           20 ckpt-last-id         pic x(32).
+           20 ckpt-count           pic 9(6).
+           20 ckpt-format          pic x(03).
+           20 ckpt-filename        pic x(20).
+
+       fd  mcat-index-file.
+           copy mcatlay replacing
+               ==mcat-module-record== by ==mcatk-record==
+               ==mcat-module-id==     by ==mcatk-module-id==
+               ==mcat-module-path==   by ==mcatk-module-path==
+               ==mcat-module-source== by ==mcatk-module-source==
+               ==mcat-version==       by ==mcatk-version==
+               ==mcat-description==   by ==mcatk-description==.
+
+       fd  mcat-audit-file.
+       01  mcat-audit-record         pic x(132).
+
+       fd  desc-source-file.
+       01  desc-source-line         pic x(200).
+
+       working-storage section.
+
+       01  mcat-eof-switch           pic x(01) value 'N'.
+           88 mcat-eof                value 'Y'.
+
+       01  mcat-csv-line              pic x(1500) value spaces.
+
+       01  mcat-escape-area.
+           20 mcat-raw-text            pic x(200)  value spaces.
+           20 mcat-escaped-text        pic x(1200) value spaces.
+
+       77  mcat-raw-len                pic 9(4) comp.
+       77  mcat-char-sub               pic 9(4) comp.
+       77  mcat-out-sub                pic 9(4) comp.
+       77  mcat-one-char               pic x.
+       77  mcat-escape-limit           pic 9(4) comp value 1200.
+       77  mcat-module-count           pic 9(4) comp value 0.
+
+       77  mcat-ckpt-status            pic x(02) value spaces.
+       77  mcat-checkpoint-interval    pic 9(4) comp value 5.
+       77  mcat-resume-id              pic x(32) value spaces.
+
+       01  mcat-resuming-switch        pic x(01) value 'N'.
+           88 mcat-resuming            value 'Y'.
+
+       01  mcat-seen-table.
+           05 mcat-seen-id occurs 200 times pic x(32).
+       77  mcat-seen-count              pic 9(4) comp value 0.
+       77  mcat-seen-max                pic 9(4) comp value 200.
+       77  mcat-seen-sub                pic 9(4) comp.
+       77  mcat-reject-count            pic 9(4) comp value 0.
+       01  mcat-seen-full-switch        pic x(01) value 'N'.
+           88 mcat-seen-full-warned     value 'Y'.
+
+       01  mcat-dup-switch              pic x(01).
+           88 mcat-is-duplicate         value 'Y'.
+       01  mcat-name-switch             pic x(01).
+           88 mcat-name-is-valid        value 'Y'.
+       77  mcat-trim-id                 pic x(32) value spaces.
+       77  mcat-name-len                pic 9(4) comp.
+       77  mcat-name-sub                pic 9(4) comp.
+       77  mcat-one-name-char           pic x.
+
+      *> the shop's department-prefix table: every module-id cataloged
+      *> from here on must begin with one of these department codes.
+      *> new departments are added here as the shop takes on new
+      *> kinds of work; new modules within an existing department
+      *> need no change here at all.
+       01  mcat-dept-table-init.
+           05 filler                    pic x(08) value 'mcat'.
+       01  mcat-dept-table redefines mcat-dept-table-init.
+           05 mcat-dept-prefix occurs 1 times pic x(08).
+       77  mcat-dept-count               pic 9(4) comp value 1.
+       77  mcat-dept-sub                 pic 9(4) comp.
+       77  mcat-dept-len                 pic 9(4) comp.
+       01  mcat-dept-switch              pic x(01).
+           88 mcat-dept-matched          value 'Y'.
+
+      *> modules cataloged before the department-prefix convention was
+      *> adopted - grandfathered in by exact module-id rather than by
+      *> a department code, since they predate the convention and
+      *> were never renamed to fit it.
+       01  mcat-grandfather-init.
+           05 filler                    pic x(16) value 'script1'.
+           05 filler                    pic x(16) value 'displayjson1'.
+           05 filler                    pic x(16) value 'terriblecsv'.
+       01  mcat-grandfather-table redefines mcat-grandfather-init.
+           05 mcat-grandfather-id occurs 3 times pic x(16).
+       77  mcat-grandfather-count        pic 9(4) comp value 3.
+       77  mcat-grandfather-sub          pic 9(4) comp.
+       01  mcat-grandfather-switch       pic x(01).
+           88 mcat-is-grandfathered      value 'Y'.
+
+       77  mcat-param-buffer            pic x(20) value spaces.
+       01  mcat-output-format           pic x(03) value 'CSV'.
+           88 mcat-format-is-xml        value 'XML'.
+       77  mcat-registry-filename       pic x(20) value 'REGISTRY.CSV'.
+       77  mcat-prior-filename          pic x(20) value 'REGISTRYP.CSV'.
+       77  mcat-reg-status              pic x(02) value spaces.
+       77  mcat-archive-eof-switch      pic x(01) value 'N'.
+           88 mcat-archive-eof           value 'Y'.
+
+       77  mcat-run-timestamp           pic x(21) value spaces.
+       77  mcat-operator-id             pic x(10) value spaces.
+       77  mcat-audit-line              pic x(132) value spaces.
+       77  mcat-audit-count             pic z(3)9  value zero.
+       77  mcat-audit-status            pic x(02)  value spaces.
+
+       77  desc-source-name             pic x(80) value spaces.
+       77  desc-continuation            pic x(198) value spaces.
+       77  mcat-desc-status             pic x(02) value spaces.
+       77  desc-found-switch            pic x(01) value 'N'.
+           88 desc-found                 value 'Y'.
+       77  desc-eof-switch              pic x(01) value 'N'.
+           88 desc-no-more                value 'Y'.
+       77  version-found-switch         pic x(01) value 'N'.
+           88 version-found               value 'Y'.
+       77  version-eof-switch           pic x(01) value 'N'.
+           88 version-no-more             value 'Y'.
+
+       77  mcat-job-name                 pic x(08) value 'MCATDRV'.
+       77  mcat-run-date                 pic x(08) value spaces.
+
+       procedure division.
+
+       0000-mainline.
+           perform 1000-initialize thru 1000-exit
+           perform 2000-process-modules thru 2000-exit
+               until mcat-eof
+           perform 8000-finish thru 8000-exit
+           stop run.
+
+       1000-initialize.
+           perform 0400-select-output-format thru 0400-exit
+           perform 0500-load-checkpoint thru 0500-exit
+           open input modlist-file
+           if mcat-resuming
+               open extend registry-file
+               open i-o mcat-index-file
+           else
+               perform 0450-archive-prior-registry thru 0450-exit
+               open output registry-file
+               open output mcat-index-file
+               move function current-date(1:8) to mcat-run-date
+               if mcat-format-is-xml
+                   move '<registry>' to registry-record
+                   write registry-record
+                   move spaces to registry-record
+                   string
+                       '<header run-date="' mcat-run-date '"'
+                       ' job="' function trim(mcat-job-name) '"/>'
+                       delimited by size
+                       into registry-record
+                   end-string
+                   write registry-record
+               else
+                   move spaces to registry-record
+                   string
+                       'HDR,' mcat-run-date ','
+                       function trim(mcat-job-name)
+                       delimited by size
+                       into registry-record
+                   end-string
+                   write registry-record
+               end-if
+           end-if
+           perform 2100-read-modlist thru 2100-exit
+           if mcat-resuming
+               perform 2150-skip-committed-module thru 2150-exit
+                   until mcat-eof
+                   or mcat-module-id = mcat-resume-id
+               perform 3400-remember-module thru 3400-exit
+               perform 2100-read-modlist thru 2100-exit
+           end-if.
+       1000-exit.
+           exit.
+
+      *> replays the module-ids already committed before the
+      *> checkpoint into the seen-table, so duplicate detection
+      *> stays correct across a restart.
+       2150-skip-committed-module.
+           perform 3400-remember-module thru 3400-exit
+           perform 2100-read-modlist thru 2100-exit.
+       2150-exit.
+           exit.
+
+       0400-select-output-format.
+           accept mcat-param-buffer from command-line
+           move function upper-case(mcat-param-buffer)
+               to mcat-param-buffer
+           if mcat-param-buffer(1:3) = 'XML'
+               move 'XML' to mcat-output-format
+               move 'REGISTRY.XML' to mcat-registry-filename
+               move 'REGISTRYP.XML' to mcat-prior-filename
+           end-if.
+       0400-exit.
+           exit.
+
+      *> rotates whatever registry file survives from the previous
+      *> run into the matching prior-generation file before this
+      *> run's fresh open truncates it, so mcatdif has something to
+      *> diff against.
+       0450-archive-prior-registry.
+           move 'N' to mcat-archive-eof-switch
+           open input registry-file
+           if mcat-reg-status = '00'
+               open output mcat-archive-file
+               perform 0460-read-registry-row thru 0460-exit
+               perform 0470-copy-one-row thru 0470-exit
+                   until mcat-archive-eof
+               close mcat-archive-file
+               close registry-file
+           end-if.
+       0450-exit.
+           exit.
+
+       0460-read-registry-row.
+           read registry-file
+               at end move 'Y' to mcat-archive-eof-switch
+           end-read.
+       0460-exit.
+           exit.
+
+       0470-copy-one-row.
+           move registry-record to mcat-archive-record
+           write mcat-archive-record
+           perform 0460-read-registry-row thru 0460-exit.
+       0470-exit.
+           exit.
+
+       0500-load-checkpoint.
+           open input mcat-checkpoint-file
+           if mcat-ckpt-status = '00'
+               read mcat-checkpoint-file
+                   at end move spaces to ckpt-last-id
+               end-read
+               close mcat-checkpoint-file
+               if ckpt-last-id not = spaces
+                   move ckpt-last-id to mcat-resume-id
+                   move 'Y' to mcat-resuming-switch
+                   move ckpt-count to mcat-module-count
+                   display 'mcatdrv: resuming after '
+                       function trim(mcat-resume-id)
+                   if ckpt-format not = spaces
+                   and ckpt-format not = mcat-output-format
+                       display 'mcatdrv: overriding run parameter - '
+                           'resuming prior run in '
+                           function trim(ckpt-format) ' format'
+                       move ckpt-format to mcat-output-format
+                       move ckpt-filename to mcat-registry-filename
+                       if mcat-format-is-xml
+                           move 'REGISTRYP.XML' to mcat-prior-filename
+                       else
+                           move 'REGISTRYP.CSV' to mcat-prior-filename
+                       end-if
+                   end-if
+               end-if
+           end-if.
+       0500-exit.
+           exit.
+
+       2000-process-modules.
+           perform 3300-validate-module thru 3300-exit
+           if mcat-is-duplicate or not mcat-name-is-valid
+               add 1 to mcat-reject-count
+           else
+               perform 2900-extract-description thru 2900-exit
+               perform 2950-extract-version thru 2950-exit
+               if mcat-format-is-xml
+                   perform 3500-build-xml-line thru 3500-exit
+               else
+                   perform 3000-build-csv-line thru 3000-exit
+               end-if
+               write registry-record from mcat-csv-line
+               perform 3200-write-index-record thru 3200-exit
+               perform 3400-remember-module thru 3400-exit
+               add 1 to mcat-module-count
+               if function mod(mcat-module-count,
+                       mcat-checkpoint-interval) = 0
+                   perform 4000-write-checkpoint thru 4000-exit
+               end-if
+           end-if
+           perform 2100-read-modlist thru 2100-exit.
+       2000-exit.
+           exit.
+
+       2100-read-modlist.
+           read modlist-file
+               at end move 'Y' to mcat-eof-switch
+           end-read.
+       2100-exit.
+           exit.
+
+       2900-extract-description.
+           move mcat-module-source to desc-source-name
+           move 'N' to desc-found-switch
+           move 'N' to desc-eof-switch
+           open input desc-source-file
+           if mcat-desc-status = '00'
+               perform 2910-read-desc-line thru 2910-exit
+               perform 2920-scan-one-line thru 2920-exit
+                   until desc-no-more
+               close desc-source-file
+           end-if
+           if not desc-found
+               move 'no description available' to mcat-description
+           end-if.
+       2900-exit.
+           exit.
+
+      *> re-derives the version from the module's own "*> version:"
+      *> header marker, the same way 2900-extract-description re
+      *> -derives the description, instead of trusting the static
+      *> modlist.dat byte that may be stale; leaves the modlist.dat
+      *> value in place when the module carries no such marker.
+       2950-extract-version.
+           move mcat-module-source to desc-source-name
+           move 'N' to version-found-switch
+           move 'N' to version-eof-switch
+           open input desc-source-file
+           if mcat-desc-status = '00'
+               perform 2960-read-version-line thru 2960-exit
+               perform 2970-check-version-marker thru 2970-exit
+                   until version-no-more
+               close desc-source-file
+           end-if.
+       2950-exit.
+           exit.
+
+       2960-read-version-line.
+           read desc-source-file
+               at end move 'Y' to version-eof-switch
+           end-read.
+       2960-exit.
+           exit.
+
+       2970-check-version-marker.
+           move function trim(desc-source-line) to desc-continuation
+           if desc-continuation(1:11) = '*> version:'
+               move 'Y' to version-found-switch
+               move function trim(desc-continuation(12:187))
+                   to mcat-version
+               move 'Y' to version-eof-switch
+           else
+               perform 2960-read-version-line thru 2960-exit
+           end-if.
+       2970-exit.
+           exit.
+
+       2910-read-desc-line.
+           read desc-source-file
+               at end move 'Y' to desc-eof-switch
+           end-read.
+       2910-exit.
+           exit.
+
+       2920-scan-one-line.
+           if not desc-found
+               perform 2930-check-desc-marker thru 2930-exit
+           else
+               perform 2940-check-continuation thru 2940-exit
+           end-if
+           perform 2910-read-desc-line thru 2910-exit.
+       2920-exit.
+           exit.
+
+       2930-check-desc-marker.
+           move function trim(desc-source-line) to desc-continuation
+           if desc-continuation(1:8) = '*> desc:'
+               move 'Y' to desc-found-switch
+               move function trim(desc-continuation(9:190))
+                   to mcat-description
+           end-if.
+       2930-exit.
+           exit.
+
+       2940-check-continuation.
+           move function trim(desc-source-line) to desc-continuation
+           if desc-continuation(1:2) = '*>'
+               string function trim(mcat-description) ' '
+                   function trim(desc-continuation(3:196))
+                   delimited by size
+                   into mcat-description
+           else
+               move 'Y' to desc-eof-switch
+           end-if.
+       2940-exit.
+           exit.
+
+       3000-build-csv-line.
+           move mcat-description to mcat-raw-text
+           perform 3100-escape-text thru 3100-exit
+           move spaces to mcat-csv-line
+           string
+               '"' function trim(mcat-module-id) '",'
+               '"' function trim(mcat-module-path) '",'
+               '"' function trim(mcat-module-source) '",'
+               '"' function trim(mcat-version) '",'
+               '"' function trim(mcat-escaped-text) '"'
+               delimited by size
+               into mcat-csv-line
+           end-string.
+       3000-exit.
+           exit.
+
+       3100-escape-text.
+           move spaces to mcat-escaped-text
+           move function trim(mcat-raw-text) to mcat-raw-text
+           move function length(function trim(mcat-raw-text))
+               to mcat-raw-len
+           move 0 to mcat-out-sub
+           perform 3150-escape-one-char
+               varying mcat-char-sub from 1 by 1
+               until mcat-char-sub > mcat-raw-len.
+       3100-exit.
+           exit.
+
+       3150-escape-one-char.
+           move mcat-raw-text(mcat-char-sub:1) to mcat-one-char
+           add 1 to mcat-out-sub
+           move mcat-one-char to mcat-escaped-text(mcat-out-sub:1)
+           if mcat-one-char = '"'
+               add 1 to mcat-out-sub
+               move mcat-one-char to mcat-escaped-text(mcat-out-sub:1)
+           end-if.
+
+       3500-build-xml-line.
+           move mcat-description to mcat-raw-text
+           perform 3550-escape-xml-text thru 3550-exit
+           move spaces to mcat-csv-line
+           string
+               '<module id="' function trim(mcat-module-id) '"'
+               ' path="' function trim(mcat-module-path) '"'
+               ' source="' function trim(mcat-module-source) '"'
+               ' version="' function trim(mcat-version) '">'
+               '<description>' function trim(mcat-escaped-text)
+               '</description></module>'
+               delimited by size
+               into mcat-csv-line
+           end-string.
+       3500-exit.
+           exit.
+
+       3550-escape-xml-text.
+           move spaces to mcat-escaped-text
+           move function trim(mcat-raw-text) to mcat-raw-text
+           move function length(function trim(mcat-raw-text))
+               to mcat-raw-len
+           move 0 to mcat-out-sub
+           perform 3560-escape-one-xml-char
+               varying mcat-char-sub from 1 by 1
+               until mcat-char-sub > mcat-raw-len.
+       3550-exit.
+           exit.
+
+       3560-escape-one-xml-char.
+           move mcat-raw-text(mcat-char-sub:1) to mcat-one-char
+           if mcat-out-sub + 6 > mcat-escape-limit
+               continue
+           else
+               evaluate mcat-one-char
+                   when '&'
+                       move '&amp;'
+                           to mcat-escaped-text(mcat-out-sub + 1:5)
+                       add 5 to mcat-out-sub
+                   when '<'
+                       move '&lt;'
+                           to mcat-escaped-text(mcat-out-sub + 1:4)
+                       add 4 to mcat-out-sub
+                   when '>'
+                       move '&gt;'
+                           to mcat-escaped-text(mcat-out-sub + 1:4)
+                       add 4 to mcat-out-sub
+                   when '"'
+                       move '&quot;'
+                           to mcat-escaped-text(mcat-out-sub + 1:6)
+                       add 6 to mcat-out-sub
+                   when other
+                       add 1 to mcat-out-sub
+                       move mcat-one-char
+                           to mcat-escaped-text(mcat-out-sub:1)
+               end-evaluate
+           end-if.
+
+       3200-write-index-record.
+           move mcat-module-record to mcatk-record
+           write mcatk-record
+               invalid key
+                   display 'mcatdrv: duplicate key on index write: '
+                       function trim(mcatk-module-id)
+           end-write.
+       3200-exit.
+           exit.
+
+       3300-validate-module.
+           move 'N' to mcat-dup-switch
+           move 'N' to mcat-name-switch
+           perform 3310-check-duplicate thru 3310-exit
+           perform 3320-check-naming thru 3320-exit
+           if mcat-is-duplicate
+               display 'mcatdrv: rejected, duplicate module-id: '
+                   function trim(mcat-module-id)
+           else
+               if not mcat-name-is-valid
+                   display 'mcatdrv: rejected, naming convention: '
+                       function trim(mcat-module-id)
+               end-if
+           end-if.
+       3300-exit.
+           exit.
+
+       3310-check-duplicate.
+           perform 3315-compare-one-seen
+               varying mcat-seen-sub from 1 by 1
+               until mcat-seen-sub > mcat-seen-count
+               or mcat-is-duplicate.
+       3310-exit.
+           exit.
+
+       3315-compare-one-seen.
+           if mcat-module-id = mcat-seen-id(mcat-seen-sub)
+               move 'Y' to mcat-dup-switch
+           end-if.
+
+      *> naming convention: module-id must carry one of the shop's
+      *> department-prefix codes (mcat-dept-table) or be one of the
+      *> pre-convention modules grandfathered in by exact id, and in
+      *> either case must otherwise be all lower-case letters and
+      *> digits, at least 3 characters long.
+       3320-check-naming.
+           move function trim(mcat-module-id) to mcat-trim-id
+           move function length(function trim(mcat-module-id))
+               to mcat-name-len
+           move 'N' to mcat-name-switch
+           if mcat-name-len >= 3
+               perform 3321-check-grandfather thru 3321-exit
+               if mcat-is-grandfathered
+                   move 'Y' to mcat-name-switch
+               else
+                   perform 3323-check-department thru 3323-exit
+                   if mcat-dept-matched
+                       perform 3326-check-name-chars thru 3326-exit
+                   end-if
+               end-if
+           end-if.
+       3320-exit.
+           exit.
+
+       3321-check-grandfather.
+           move 'N' to mcat-grandfather-switch
+           perform 3322-compare-one-grandfather
+               varying mcat-grandfather-sub from 1 by 1
+               until mcat-grandfather-sub > mcat-grandfather-count
+               or mcat-is-grandfathered.
+       3321-exit.
+           exit.
+
+       3322-compare-one-grandfather.
+           if mcat-trim-id = function trim(
+                   mcat-grandfather-id(mcat-grandfather-sub))
+               move 'Y' to mcat-grandfather-switch
+           end-if.
+
+       3323-check-department.
+           move 'N' to mcat-dept-switch
+           perform 3324-compare-one-dept
+               varying mcat-dept-sub from 1 by 1
+               until mcat-dept-sub > mcat-dept-count
+               or mcat-dept-matched.
+       3323-exit.
+           exit.
+
+       3324-compare-one-dept.
+           move function length(function trim(
+                   mcat-dept-prefix(mcat-dept-sub))) to mcat-dept-len
+           if mcat-name-len > mcat-dept-len
+               if mcat-trim-id(1:mcat-dept-len) = function trim(
+                       mcat-dept-prefix(mcat-dept-sub))
+                   move 'Y' to mcat-dept-switch
+               end-if
+           end-if.
+
+       3326-check-name-chars.
+           move 'Y' to mcat-name-switch
+           if mcat-trim-id(1:1) < 'a' or mcat-trim-id(1:1) > 'z'
+               move 'N' to mcat-name-switch
+           else
+               perform 3325-check-one-name-char
+                   varying mcat-name-sub from 2 by 1
+                   until mcat-name-sub > mcat-name-len
+                   or not mcat-name-is-valid
+           end-if.
+       3326-exit.
+           exit.
+
+       3325-check-one-name-char.
+           move mcat-trim-id(mcat-name-sub:1) to mcat-one-name-char
+           if (mcat-one-name-char < 'a' or mcat-one-name-char > 'z')
+           and (mcat-one-name-char < '0' or mcat-one-name-char > '9')
+               move 'N' to mcat-name-switch
+           end-if.
+
+       3400-remember-module.
+           if mcat-seen-count < mcat-seen-max
+               add 1 to mcat-seen-count
+               move mcat-module-id to mcat-seen-id(mcat-seen-count)
+           else
+               if not mcat-seen-full-warned
+                   display 'mcatdrv: seen-table full at '
+                       mcat-seen-max
+                       ' modules - duplicate detection no longer '
+                       'covers modules beyond this point'
+                   move 'Y' to mcat-seen-full-switch
+               end-if
+           end-if.
+       3400-exit.
+           exit.
+
+       4000-write-checkpoint.
+           open output mcat-checkpoint-file
+           move mcat-module-id to ckpt-last-id
+           move mcat-module-count to ckpt-count
+           move mcat-output-format to ckpt-format
+           move mcat-registry-filename to ckpt-filename
+           write mcat-checkpoint-record
+           close mcat-checkpoint-file.
+       4000-exit.
+           exit.
+
+       4100-clear-checkpoint.
+           open output mcat-checkpoint-file
+           move spaces to ckpt-last-id
+           move mcat-module-count to ckpt-count
+           move mcat-output-format to ckpt-format
+           move mcat-registry-filename to ckpt-filename
+           write mcat-checkpoint-record
+           close mcat-checkpoint-file.
+       4100-exit.
+           exit.
+
+       8000-finish.
+           move mcat-module-count to mcat-audit-count
+           if mcat-format-is-xml
+               move spaces to registry-record
+               string
+                   '<trailer record-count="'
+                   function trim(mcat-audit-count) '"/>'
+                   delimited by size
+                   into registry-record
+               end-string
+               write registry-record
+               move '</registry>' to registry-record
+               write registry-record
+           else
+               move spaces to registry-record
+               string
+                   'TRL,' function trim(mcat-audit-count)
+                   delimited by size
+                   into registry-record
+               end-string
+               write registry-record
+           end-if
+           close modlist-file
+           close registry-file
+           close mcat-index-file
+           perform 4100-clear-checkpoint thru 4100-exit
+           perform 9000-write-audit-entry thru 9000-exit
+           display 'mcatdrv: modules cataloged: ' mcat-module-count
+           display 'mcatdrv: modules rejected:  ' mcat-reject-count.
+       8000-exit.
+           exit.
+
+       9000-write-audit-entry.
+           move function current-date to mcat-run-timestamp
+           display "USER" upon environment-name
+           accept mcat-operator-id from environment-value
+           if mcat-operator-id = spaces
+               move 'BATCH' to mcat-operator-id
+           end-if
+           move mcat-module-count to mcat-audit-count
+           move spaces to mcat-audit-line
+           string
+               function trim(mcat-run-timestamp) ' '
+               function trim(mcat-operator-id) ' modules='
+               function trim(mcat-audit-count) ' file='
+               function trim(mcat-registry-filename)
+               delimited by size
+               into mcat-audit-line
+           end-string
+           open extend mcat-audit-file
+           if mcat-audit-status not = '00'
+               open output mcat-audit-file
+           end-if
+           write mcat-audit-record from mcat-audit-line
+           close mcat-audit-file.
+       9000-exit.
+           exit.
+
